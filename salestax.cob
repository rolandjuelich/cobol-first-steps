@@ -1,11 +1,507 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SalesTax.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT txn-file ASSIGN TO "SALETXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-txn-status.
+           SELECT report-file ASSIGN TO "TAXRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-status.
+           SELECT audit-file ASSIGN TO "TAXAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT reject-file ASSIGN TO "TAXREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-reject-status.
+           SELECT checkpoint-file ASSIGN TO "TAXCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+           SELECT gl-file ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-gl-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  txn-file.
+       01  txn-record.
+           05  txn-invoice-no        PIC 9(6).
+           05  txn-jurisdiction-code PIC X(4).
+           05  txn-before-tax        PIC S9(7)V99.
+           05  txn-exemption-code    PIC X(1).
+               88  txn-is-exempt     VALUE "E".
+
+       FD  report-file.
+       01  report-record             PIC X(130).
+
+       FD  audit-file.
+       01  audit-record              PIC X(160).
+
+       FD  reject-file.
+       01  reject-record             PIC X(80).
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-input-count         PIC 9(7).
+           05  ckpt-record-count        PIC 9(7).
+           05  ckpt-reject-count        PIC 9(7).
+           05  ckpt-grand-total         PIC 9(9)V99.
+           05  ckpt-input-amount-total  PIC 9(9)V99.
+           05  ckpt-reject-amount-total PIC S9(9)V99.
+
+       FD  gl-file.
+       01  gl-record.
+           05  gl-account-code       PIC X(10).
+           05  gl-amount             PIC S9(7)V99.
+           05  gl-tax-amount         PIC S9(7)V99.
+           05  gl-period             PIC 9(6).
+
        WORKING-STORAGE SECTION.
-       01 beforeTax PIC 999V99 VALUE 123.45.
-       01 salesTaxRate PIC V999 VALUE .065.
-       01 afterTax PIC 999.99.
+       01  beforeTax PIC S9(7)V99.
+       01  afterTax PIC 9(7)V99.
+       01  ws-eof-flag PIC X VALUE "N".
+           88  ws-eof VALUE "Y".
+       01  ws-record-count           PIC 9(7) VALUE ZERO.
+       01  ws-grand-total            PIC 9(9)V99 VALUE ZERO.
+       01  ws-rate-applied           PIC V999.
+       01  ws-run-date               PIC 9(8).
+       01  ws-run-time               PIC 9(8).
+       01  ws-operator-id            PIC X(8) VALUE SPACES.
+
+       01  ws-max-before-tax         PIC 9(7)V99 VALUE 50000.00.
+       01  ws-valid-flag             PIC X VALUE "Y".
+           88  ws-is-valid           VALUE "Y".
+       01  ws-reject-count           PIC 9(7) VALUE ZERO.
+       01  ws-reject-reason          PIC X(20) VALUE SPACES.
+           88  ws-reject-is-non-numeric
+               VALUE "INVALID NUMERIC DATA".
+       01  ws-reject-amount-total    PIC S9(9)V99 VALUE ZERO.
+
+       01  ws-input-count            PIC 9(7) VALUE ZERO.
+       01  ws-input-amount-total     PIC 9(9)V99 VALUE ZERO.
+       01  ws-tax-collected          PIC 9(9)V99 VALUE ZERO.
+       01  ws-total-read-amount      PIC S9(9)V99 VALUE ZERO.
+
+       01  ws-txn-status             PIC XX.
+       01  ws-report-status          PIC XX.
+       01  ws-audit-status           PIC XX.
+       01  ws-reject-status          PIC XX.
+       01  ws-gl-status              PIC XX.
+       01  ws-checkpoint-status      PIC XX.
+       01  ws-checkpoint-eof-flag    PIC X VALUE "N".
+           88  ws-checkpoint-eof     VALUE "Y".
+       01  ws-checkpoint-interval    PIC 9(3) VALUE 10.
+       01  ws-restart-point          PIC 9(7) VALUE ZERO.
+       01  ws-skip-counter           PIC 9(7) VALUE ZERO.
+
+       01  ws-gl-revenue-account     PIC X(10) VALUE "4000-REV".
+       01  ws-gl-state-account       PIC X(10) VALUE "2110-STAX".
+       01  ws-gl-county-account      PIC X(10) VALUE "2120-CTAX".
+       01  ws-gl-city-account        PIC X(10) VALUE "2130-CYTX".
+
+       01  ws-reject-amount-edit     PIC -(6)9.99.
+
+       01  ws-used-default-rate      PIC X VALUE "N".
+           88  ws-rate-was-defaulted VALUE "Y".
+
+       01  ws-jurisdiction-data.
+           05  FILLER                PIC X(13) VALUE "0001050010005".
+           05  FILLER                PIC X(13) VALUE "0002060015005".
+           05  FILLER                PIC X(13) VALUE "0003055015005".
+           05  FILLER                PIC X(13) VALUE "0004060020010".
+           05  FILLER                PIC X(13) VALUE "0005050015005".
+       01  ws-jurisdiction-table REDEFINES ws-jurisdiction-data.
+           05  jt-entry OCCURS 5 TIMES.
+               10  jt-code           PIC X(4).
+               10  jt-state-rate     PIC V999.
+               10  jt-county-rate    PIC V999.
+               10  jt-city-rate      PIC V999.
+       01  ws-jurisdiction-idx       PIC 9(2).
+       01  ws-jurisdiction-found     PIC X VALUE "N".
+           88  ws-jurisdiction-was-found VALUE "Y".
+
+       01  ws-state-rate             PIC V999.
+       01  ws-county-rate            PIC V999.
+       01  ws-city-rate              PIC V999.
+       01  ws-state-tax              PIC 9(7)V99.
+       01  ws-county-tax             PIC 9(7)V99.
+       01  ws-city-tax               PIC 9(7)V99.
+
+       01  ws-detail-line.
+           05  FILLER                PIC X(5)  VALUE "INV ".
+           05  dl-invoice-no         PIC 9(6).
+           05  FILLER                PIC X(5)  VALUE " JUR ".
+           05  dl-jurisdiction-code  PIC X(4).
+           05  FILLER                PIC X(5)  VALUE " BEF ".
+           05  dl-before-tax         PIC Z(6)9.99.
+           05  FILLER                PIC X(5)  VALUE " AFT ".
+           05  dl-after-tax          PIC Z(6)9.99.
+           05  FILLER                PIC X(4)  VALUE " EX ".
+           05  dl-exempt-flag        PIC X(7).
+           05  FILLER                PIC X(4)  VALUE " ST ".
+           05  dl-state-tax          PIC Z(4)9.99.
+           05  FILLER                PIC X(4)  VALUE " CO ".
+           05  dl-county-tax         PIC Z(4)9.99.
+           05  FILLER                PIC X(4)  VALUE " CY ".
+           05  dl-city-tax           PIC Z(4)9.99.
+           05  FILLER                PIC X(23) VALUE SPACES.
+
+       01  ws-audit-line.
+           05  FILLER                PIC X(5)  VALUE "INV ".
+           05  al-invoice-no         PIC 9(6).
+           05  FILLER                PIC X(5)  VALUE " BEF ".
+           05  al-before-tax         PIC Z(6)9.99.
+           05  FILLER                PIC X(6)  VALUE " RATE ".
+           05  al-rate-applied       PIC .999.
+           05  FILLER                PIC X(5)  VALUE " AFT ".
+           05  al-after-tax          PIC Z(6)9.99.
+           05  FILLER                PIC X(4)  VALUE " EX ".
+           05  al-exempt-flag        PIC X(7).
+           05  FILLER                PIC X(4)  VALUE " ST ".
+           05  al-state-tax          PIC Z(4)9.99.
+           05  FILLER                PIC X(4)  VALUE " CO ".
+           05  al-county-tax         PIC Z(4)9.99.
+           05  FILLER                PIC X(4)  VALUE " CY ".
+           05  al-city-tax           PIC Z(4)9.99.
+           05  FILLER                PIC X(6)  VALUE " DATE ".
+           05  al-run-date           PIC 9(8).
+           05  FILLER                PIC X(6)  VALUE " TIME ".
+           05  al-run-time           PIC 9(8).
+           05  FILLER                PIC X(4)  VALUE " OP ".
+           05  al-operator-id        PIC X(8).
+           05  FILLER                PIC X(5)  VALUE " DEF ".
+           05  al-default-flag       PIC X(7).
+
+       01  ws-reject-line.
+           05  FILLER                PIC X(5)  VALUE "INV ".
+           05  rl-invoice-no         PIC 9(6).
+           05  FILLER                PIC X(8)  VALUE " AMOUNT ".
+           05  rl-raw-amount         PIC X(10).
+           05  FILLER                PIC X(8)  VALUE " REASON ".
+           05  rl-reason             PIC X(20).
+           05  FILLER                PIC X(23) VALUE SPACES.
+
+       01  ws-summary-line.
+           05  FILLER                PIC X(8)  VALUE "RECORDS ".
+           05  sl-record-count       PIC ZZZZZZ9.
+           05  FILLER                PIC X(14) VALUE " GRAND TOTAL ".
+           05  sl-grand-total        PIC Z(8)9.99.
+           05  FILLER                PIC X(42) VALUE SPACES.
+
+       01  ws-control-line.
+           05  cl-label              PIC X(20).
+           05  FILLER                PIC X(7)  VALUE "COUNT: ".
+           05  cl-count              PIC ZZZZZZ9.
+           05  FILLER                PIC X(9)  VALUE "  AMOUNT:".
+           05  cl-amount             PIC -Z(8)9.99.
+           05  FILLER                PIC X(24) VALUE SPACES.
+
        PROCEDURE DIVISION.
        BEGIN.
-       COMPUTE afterTax ROUNDED = beforeTax + (beforeTax * salesTaxRate)
-       DISPLAY "After tax amount is " afterTax.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL ws-eof
+               READ txn-file
+                   AT END SET ws-eof TO TRUE
+                   NOT AT END PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM WRITE-CONTROL-TOTALS
+           PERFORM WRITE-FINAL-CHECKPOINT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT txn-file
+           IF ws-txn-status NOT = "00"
+               DISPLAY "ERROR: cannot open transaction file, status "
+                   ws-txn-status
+               STOP RUN
+           END-IF
+           IF ws-restart-point > ZERO
+               OPEN EXTEND report-file
+               OPEN EXTEND audit-file
+               OPEN EXTEND reject-file
+               OPEN EXTEND gl-file
+           ELSE
+               OPEN OUTPUT report-file
+               OPEN OUTPUT audit-file
+               OPEN OUTPUT reject-file
+               OPEN OUTPUT gl-file
+           END-IF
+           IF ws-report-status NOT = "00"
+               DISPLAY "ERROR: cannot open report file, status "
+                   ws-report-status
+               STOP RUN
+           END-IF
+           IF ws-audit-status NOT = "00"
+               DISPLAY "ERROR: cannot open audit file, status "
+                   ws-audit-status
+               STOP RUN
+           END-IF
+           IF ws-reject-status NOT = "00"
+               DISPLAY "ERROR: cannot open reject file, status "
+                   ws-reject-status
+               STOP RUN
+           END-IF
+           IF ws-gl-status NOT = "00"
+               DISPLAY "ERROR: cannot open GL feed file, status "
+                   ws-gl-status
+               STOP RUN
+           END-IF
+           OPEN OUTPUT checkpoint-file
+           IF ws-checkpoint-status NOT = "00"
+               DISPLAY "ERROR: cannot open checkpoint file, status "
+                   ws-checkpoint-status
+               STOP RUN
+           END-IF
+           ACCEPT ws-run-date FROM DATE YYYYMMDD
+           ACCEPT ws-run-time FROM TIME
+           ACCEPT ws-operator-id FROM ENVIRONMENT "OPERATOR_ID"
+           IF ws-operator-id = SPACES
+               MOVE "BATCHJOB" TO ws-operator-id
+           END-IF
+           IF ws-restart-point > ZERO
+               DISPLAY "Restarting after record " ws-restart-point
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT checkpoint-file
+           IF ws-checkpoint-status = "00"
+               PERFORM UNTIL ws-checkpoint-eof
+                   READ checkpoint-file
+                       AT END SET ws-checkpoint-eof TO TRUE
+                       NOT AT END
+                           MOVE ckpt-input-count TO ws-restart-point
+                           MOVE ckpt-input-count TO ws-input-count
+                           MOVE ckpt-record-count TO ws-record-count
+                           MOVE ckpt-reject-count TO ws-reject-count
+                           MOVE ckpt-grand-total TO ws-grand-total
+                           MOVE ckpt-input-amount-total TO
+                               ws-input-amount-total
+                           MOVE ckpt-reject-amount-total TO
+                               ws-reject-amount-total
+                   END-READ
+               END-PERFORM
+               CLOSE checkpoint-file
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           MOVE ZERO TO ws-skip-counter
+           PERFORM UNTIL ws-skip-counter >= ws-restart-point
+                   OR ws-eof
+               READ txn-file
+                   AT END SET ws-eof TO TRUE
+                   NOT AT END ADD 1 TO ws-skip-counter
+               END-READ
+           END-PERFORM.
+
+       PROCESS-TRANSACTION.
+           ADD 1 TO ws-input-count
+           PERFORM VALIDATE-TRANSACTION
+           IF ws-is-valid
+               MOVE txn-before-tax TO beforeTax
+               ADD beforeTax TO ws-input-amount-total
+               MOVE "N" TO ws-used-default-rate
+               IF txn-is-exempt
+                   MOVE ZERO TO ws-rate-applied
+                   MOVE ZERO TO ws-state-tax
+                   MOVE ZERO TO ws-county-tax
+                   MOVE ZERO TO ws-city-tax
+                   MOVE beforeTax TO afterTax
+               ELSE
+                   PERFORM LOOKUP-JURISDICTION-RATE
+                   COMPUTE ws-state-tax ROUNDED =
+                       beforeTax * ws-state-rate
+                   COMPUTE ws-county-tax ROUNDED =
+                       beforeTax * ws-county-rate
+                   COMPUTE ws-city-tax ROUNDED =
+                       beforeTax * ws-city-rate
+                   COMPUTE ws-rate-applied =
+                       ws-state-rate + ws-county-rate + ws-city-rate
+                   COMPUTE afterTax =
+                       beforeTax + ws-state-tax + ws-county-tax
+                           + ws-city-tax
+               END-IF
+               DISPLAY "After tax amount is " afterTax
+               ADD 1 TO ws-record-count
+               ADD afterTax TO ws-grand-total
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM WRITE-AUDIT-LINE
+               PERFORM WRITE-GL-FEED-LINE
+           ELSE
+               ADD 1 TO ws-reject-count
+               IF NOT ws-reject-is-non-numeric
+                   ADD txn-before-tax TO ws-reject-amount-total
+               END-IF
+               PERFORM WRITE-REJECT-LINE
+           END-IF
+           IF FUNCTION MOD(ws-input-count, ws-checkpoint-interval) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       VALIDATE-TRANSACTION.
+           MOVE "Y" TO ws-valid-flag
+           EVALUATE TRUE
+               WHEN txn-before-tax NOT NUMERIC
+                   MOVE "N" TO ws-valid-flag
+                   MOVE "INVALID NUMERIC DATA" TO ws-reject-reason
+               WHEN txn-before-tax < ZERO
+                   MOVE "N" TO ws-valid-flag
+                   MOVE "NEGATIVE AMOUNT" TO ws-reject-reason
+               WHEN txn-before-tax = ZERO
+                   MOVE "N" TO ws-valid-flag
+                   MOVE "ZERO AMOUNT" TO ws-reject-reason
+               WHEN txn-before-tax > ws-max-before-tax
+                   MOVE "N" TO ws-valid-flag
+                   MOVE "AMOUNT OUT OF RANGE" TO ws-reject-reason
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LOOKUP-JURISDICTION-RATE.
+           MOVE "N" TO ws-jurisdiction-found
+           PERFORM VARYING ws-jurisdiction-idx FROM 1 BY 1
+                   UNTIL ws-jurisdiction-idx > 5
+               IF jt-code(ws-jurisdiction-idx) = txn-jurisdiction-code
+                   MOVE jt-state-rate(ws-jurisdiction-idx) TO
+                       ws-state-rate
+                   MOVE jt-county-rate(ws-jurisdiction-idx) TO
+                       ws-county-rate
+                   MOVE jt-city-rate(ws-jurisdiction-idx) TO
+                       ws-city-rate
+                   MOVE "Y" TO ws-jurisdiction-found
+               END-IF
+           END-PERFORM
+           IF NOT ws-jurisdiction-was-found
+               MOVE .050 TO ws-state-rate
+               MOVE .010 TO ws-county-rate
+               MOVE .005 TO ws-city-rate
+               MOVE "Y" TO ws-used-default-rate
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE txn-invoice-no TO dl-invoice-no
+           MOVE txn-jurisdiction-code TO dl-jurisdiction-code
+           MOVE beforeTax TO dl-before-tax
+           MOVE afterTax TO dl-after-tax
+           IF txn-is-exempt
+               MOVE "EXEMPT" TO dl-exempt-flag
+           ELSE
+               MOVE SPACES TO dl-exempt-flag
+           END-IF
+           MOVE ws-state-tax TO dl-state-tax
+           MOVE ws-county-tax TO dl-county-tax
+           MOVE ws-city-tax TO dl-city-tax
+           WRITE report-record FROM ws-detail-line.
+
+       WRITE-AUDIT-LINE.
+           MOVE txn-invoice-no TO al-invoice-no
+           MOVE beforeTax TO al-before-tax
+           MOVE ws-rate-applied TO al-rate-applied
+           MOVE afterTax TO al-after-tax
+           IF txn-is-exempt
+               MOVE "EXEMPT" TO al-exempt-flag
+           ELSE
+               MOVE SPACES TO al-exempt-flag
+           END-IF
+           MOVE ws-state-tax TO al-state-tax
+           MOVE ws-county-tax TO al-county-tax
+           MOVE ws-city-tax TO al-city-tax
+           MOVE ws-run-date TO al-run-date
+           MOVE ws-run-time TO al-run-time
+           MOVE ws-operator-id TO al-operator-id
+           IF ws-rate-was-defaulted
+               MOVE "DEFAULT" TO al-default-flag
+           ELSE
+               MOVE SPACES TO al-default-flag
+           END-IF
+           WRITE audit-record FROM ws-audit-line.
+
+       WRITE-REJECT-LINE.
+           MOVE txn-invoice-no TO rl-invoice-no
+           IF ws-reject-is-non-numeric
+               MOVE txn-before-tax TO rl-raw-amount
+           ELSE
+               MOVE txn-before-tax TO ws-reject-amount-edit
+               MOVE ws-reject-amount-edit TO rl-raw-amount
+           END-IF
+           MOVE ws-reject-reason TO rl-reason
+           WRITE reject-record FROM ws-reject-line.
+
+       WRITE-SUMMARY.
+           MOVE ws-record-count TO sl-record-count
+           MOVE ws-grand-total TO sl-grand-total
+           WRITE report-record FROM ws-summary-line.
+
+       WRITE-CONTROL-TOTALS.
+           COMPUTE ws-tax-collected =
+               ws-grand-total - ws-input-amount-total
+           COMPUTE ws-total-read-amount =
+               ws-input-amount-total + ws-reject-amount-total
+           MOVE "RECORDS READ" TO cl-label
+           MOVE ws-input-count TO cl-count
+           MOVE ws-total-read-amount TO cl-amount
+           WRITE report-record FROM ws-control-line
+           MOVE "ACCEPTED RECORDS" TO cl-label
+           MOVE ws-record-count TO cl-count
+           MOVE ws-grand-total TO cl-amount
+           WRITE report-record FROM ws-control-line
+           MOVE "REJECTED RECORDS" TO cl-label
+           MOVE ws-reject-count TO cl-count
+           MOVE ws-reject-amount-total TO cl-amount
+           WRITE report-record FROM ws-control-line
+           MOVE "TAX COLLECTED" TO cl-label
+           MOVE ZERO TO cl-count
+           MOVE ws-tax-collected TO cl-amount
+           WRITE report-record FROM ws-control-line.
+
+       WRITE-GL-FEED-LINE.
+           MOVE ws-gl-revenue-account TO gl-account-code
+           MOVE beforeTax TO gl-amount
+           MOVE ZERO TO gl-tax-amount
+           MOVE ws-run-date(1:6) TO gl-period
+           WRITE gl-record
+           MOVE ws-gl-state-account TO gl-account-code
+           MOVE ZERO TO gl-amount
+           MOVE ws-state-tax TO gl-tax-amount
+           MOVE ws-run-date(1:6) TO gl-period
+           WRITE gl-record
+           MOVE ws-gl-county-account TO gl-account-code
+           MOVE ZERO TO gl-amount
+           MOVE ws-county-tax TO gl-tax-amount
+           MOVE ws-run-date(1:6) TO gl-period
+           WRITE gl-record
+           MOVE ws-gl-city-account TO gl-account-code
+           MOVE ZERO TO gl-amount
+           MOVE ws-city-tax TO gl-tax-amount
+           MOVE ws-run-date(1:6) TO gl-period
+           WRITE gl-record.
+
+       WRITE-CHECKPOINT.
+           MOVE ws-input-count TO ckpt-input-count
+           MOVE ws-record-count TO ckpt-record-count
+           MOVE ws-reject-count TO ckpt-reject-count
+           MOVE ws-grand-total TO ckpt-grand-total
+           MOVE ws-input-amount-total TO ckpt-input-amount-total
+           MOVE ws-reject-amount-total TO ckpt-reject-amount-total
+           WRITE checkpoint-record.
+
+       WRITE-FINAL-CHECKPOINT.
+           MOVE ZERO TO ckpt-input-count
+           MOVE ZERO TO ckpt-record-count
+           MOVE ZERO TO ckpt-reject-count
+           MOVE ZERO TO ckpt-grand-total
+           MOVE ZERO TO ckpt-input-amount-total
+           MOVE ZERO TO ckpt-reject-amount-total
+           WRITE checkpoint-record.
+
+       CLOSE-FILES.
+           CLOSE txn-file
+           CLOSE report-file
+           CLOSE audit-file
+           CLOSE reject-file
+           CLOSE checkpoint-file
+           CLOSE gl-file.
